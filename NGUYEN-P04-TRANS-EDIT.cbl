@@ -0,0 +1,219 @@
+      ******************************************************************
+      *PROGRAM : PROJECT 4   TRANSACTION EDIT/VALIDATION               *
+      *AUTHOR  : David Nguyen                                          *
+      *DATE    : 02/08/2020                                            *
+      *ABSTRACT: Scans the raw transaction file ahead of the sort/     *
+      *          report step, kicks out records with an invalid date  *
+      *          or amount to an error listing, and writes everything *
+      *          else to the clean file NGUYEN-P04-MSTR-TRANS reads.   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NGUYEN-P04-TRANS-EDIT.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-IN      ASSIGN TO 'p04-trans.txt'
+                                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANS-OUT     ASSIGN TO 'p04-trans-clean.txt'
+                                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EDIT-RPT      ASSIGN TO 'p04-trans-edit.rpt'
+                                ORGANIZATION IS LINE SEQUENTIAL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-IN.
+       COPY P04-TRANS-REC.
+
+       FD  TRANS-OUT.
+       01  TRANS-OUT-REC                   PIC X(42).
+
+       FD  EDIT-RPT.
+       01  EDIT-RPT-REC                    PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       COPY SYS-DATE-TIME-WS.
+       01  WS-TITLE-LN.
+           03  FILLER                      PIC X(28)
+                     VALUE 'P04-NGUYEN'.
+           03  FILLER                      PIC X(42)
+                     VALUE 'TRANSACTION EDIT ERROR LISTING'.
+           03  WS-TITLE-DATE               PIC X(10).
+
+       01  WS-ERR-DETAIL-LN.
+           03  FILLER                      PIC X(2)    VALUE SPACES.
+           03  WS-ERR-TRANS-ID             PIC X(5).
+           03  FILLER                      PIC XX      VALUE SPACES.
+           03  WS-ERR-TRANS-MO             PIC 99.
+           03  FILLER                      PIC X       VALUE '/'.
+           03  WS-ERR-TRANS-DAY            PIC 99.
+           03  FILLER                      PIC X       VALUE '/'.
+           03  WS-ERR-TRANS-YR             PIC 9999.
+           03  FILLER                      PIC XX      VALUE SPACES.
+           03  WS-ERR-TRANS-DESC           PIC X(20).
+           03  FILLER                      PIC XX      VALUE SPACES.
+           03  WS-ERR-TRANS-AMT            PIC ZZ,ZZ9.99.
+           03  FILLER                      PIC XX      VALUE SPACES.
+           03  WS-ERR-REASON               PIC X(25).
+
+       01  WS-ED-SUMMARY-LN.
+           03  WS-ED-SUM-LABEL             PIC X(30).
+           03  WS-ED-SUM-VALUE             PIC Z,ZZZ,ZZ9.
+           03  FILLER                      PIC X(38)   VALUE SPACES.
+
+       01  WS-DAYS-TABLE-VALUES.
+           03  FILLER                      PIC 99      VALUE 31.
+           03  FILLER                      PIC 99      VALUE 28.
+           03  FILLER                      PIC 99      VALUE 31.
+           03  FILLER                      PIC 99      VALUE 30.
+           03  FILLER                      PIC 99      VALUE 31.
+           03  FILLER                      PIC 99      VALUE 30.
+           03  FILLER                      PIC 99      VALUE 31.
+           03  FILLER                      PIC 99      VALUE 31.
+           03  FILLER                      PIC 99      VALUE 30.
+           03  FILLER                      PIC 99      VALUE 31.
+           03  FILLER                      PIC 99      VALUE 30.
+           03  FILLER                      PIC 99      VALUE 31.
+       01  WS-DAYS-TABLE REDEFINES WS-DAYS-TABLE-VALUES.
+           03  WS-DAYS-IN-MONTH            PIC 99      OCCURS 12 TIMES.
+
+       01  WS-FLAGS.
+           03  WS-EOF-FLAG                 PIC X           VALUE 'N'.
+               88  EOF-TRANS-IN                             VALUE 'Y'.
+           03  WS-VALID-FLAG               PIC X           VALUE 'Y'.
+               88  VALID-TRANS                              VALUE 'Y'.
+               88  INVALID-TRANS                            VALUE 'N'.
+           03  WS-LEAP-FLAG                PIC X           VALUE 'N'.
+               88  LEAP-YEAR                                VALUE 'Y'.
+
+       01  WS-MISC-VARS.
+           03  WS-MAX-DAY                  PIC 99          VALUE ZERO.
+           03  WS-DIV-QUOT                 PIC 9(7)        VALUE ZERO.
+           03  WS-REM-4                    PIC 99          VALUE ZERO.
+           03  WS-REM-100                  PIC 99          VALUE ZERO.
+           03  WS-REM-400                  PIC 999         VALUE ZERO.
+
+       01  WS-ED-COUNTS.
+           03  WS-ED-READ-COUNT            PIC 9(7)        VALUE ZERO.
+           03  WS-ED-GOOD-COUNT            PIC 9(7)        VALUE ZERO.
+           03  WS-ED-REJECT-COUNT          PIC 9(7)        VALUE ZERO.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       100-MAIN.
+           OPEN INPUT  TRANS-IN.
+           OPEN OUTPUT TRANS-OUT.
+           OPEN OUTPUT EDIT-RPT.
+
+           DISPLAY 'Project 4 - Transaction Edit - David Nguyen'.
+           PERFORM 300-PRINT-TITLE-LN.
+           PERFORM 200-EDIT-TRANS UNTIL EOF-TRANS-IN.
+           PERFORM 700-PRINT-SUMMARY.
+           DISPLAY 'End of edit run'.
+
+           CLOSE TRANS-IN
+                 TRANS-OUT
+                 EDIT-RPT.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       200-EDIT-TRANS.
+           READ TRANS-IN
+               AT END
+                   SET EOF-TRANS-IN TO TRUE
+           END-READ.
+           IF NOT EOF-TRANS-IN
+               ADD 1 TO WS-ED-READ-COUNT
+               PERFORM 400-VALIDATE-TRANS
+               IF VALID-TRANS
+                   ADD 1 TO WS-ED-GOOD-COUNT
+                   WRITE TRANS-OUT-REC FROM TRANS-REC
+               ELSE
+                   ADD 1 TO WS-ED-REJECT-COUNT
+                   PERFORM 500-WRITE-ERROR-LN
+               END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+       300-PRINT-TITLE-LN.
+           COPY  SYS-DATE-TIME-MOVE.
+           MOVE  WS-FMTD-DATE TO WS-TITLE-DATE.
+           WRITE EDIT-RPT-REC FROM WS-TITLE-LN.
+           WRITE EDIT-RPT-REC FROM SPACES.
+      *-----------------------------------------------------------------
+      *    VALIDATE THE TRANSACTION DATE (REAL CALENDAR DATE, LEAP
+      *    YEAR AWARE) AND AMOUNT (MUST BE NUMERIC AND NON-ZERO).
+      *-----------------------------------------------------------------
+       400-VALIDATE-TRANS.
+           SET VALID-TRANS TO TRUE.
+           MOVE SPACES TO WS-ERR-REASON.
+
+           IF TRANS-MO < 1 OR TRANS-MO > 12
+               SET INVALID-TRANS TO TRUE
+               MOVE 'INVALID MONTH'        TO WS-ERR-REASON
+           END-IF.
+
+           IF VALID-TRANS
+               PERFORM 410-DETERMINE-LEAP-YEAR
+               MOVE WS-DAYS-IN-MONTH(TRANS-MO) TO WS-MAX-DAY
+               IF LEAP-YEAR AND TRANS-MO EQUAL 02
+                   MOVE 29 TO WS-MAX-DAY
+               END-IF
+               IF TRANS-DAY < 1 OR TRANS-DAY > WS-MAX-DAY
+                   SET INVALID-TRANS TO TRUE
+                   MOVE 'INVALID DAY FOR MONTH' TO WS-ERR-REASON
+               END-IF
+           END-IF.
+
+           IF VALID-TRANS AND TRANS-YR EQUAL ZERO
+               SET INVALID-TRANS TO TRUE
+               MOVE 'INVALID OR MISSING YEAR' TO WS-ERR-REASON
+           END-IF.
+
+           IF VALID-TRANS
+               IF TRANS-AMT NOT NUMERIC OR TRANS-AMT EQUAL ZERO
+                   SET INVALID-TRANS TO TRUE
+                   MOVE 'ZERO OR INVALID AMOUNT' TO WS-ERR-REASON
+               END-IF
+           END-IF.
+
+           IF VALID-TRANS
+               IF NOT TRANS-TYPE-CREDIT AND NOT TRANS-TYPE-DEBIT
+                   SET INVALID-TRANS TO TRUE
+                   MOVE 'INVALID TRANS TYPE' TO WS-ERR-REASON
+               END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+       410-DETERMINE-LEAP-YEAR.
+           MOVE 'N' TO WS-LEAP-FLAG.
+           DIVIDE TRANS-YR BY 4   GIVING WS-DIV-QUOT
+                                  REMAINDER WS-REM-4.
+           DIVIDE TRANS-YR BY 100 GIVING WS-DIV-QUOT
+                                  REMAINDER WS-REM-100.
+           DIVIDE TRANS-YR BY 400 GIVING WS-DIV-QUOT
+                                  REMAINDER WS-REM-400.
+           IF WS-REM-4 EQUAL ZERO
+               AND (WS-REM-100 NOT EQUAL ZERO OR WS-REM-400 EQUAL ZERO)
+               SET LEAP-YEAR TO TRUE
+           END-IF.
+      *-----------------------------------------------------------------
+       500-WRITE-ERROR-LN.
+           MOVE  TRANS-ID              TO   WS-ERR-TRANS-ID.
+           MOVE  TRANS-MO              TO   WS-ERR-TRANS-MO.
+           MOVE  TRANS-DAY             TO   WS-ERR-TRANS-DAY.
+           MOVE  TRANS-YR              TO   WS-ERR-TRANS-YR.
+           MOVE  TRANS-DESC            TO   WS-ERR-TRANS-DESC.
+           MOVE  TRANS-AMT             TO   WS-ERR-TRANS-AMT.
+           WRITE EDIT-RPT-REC          FROM WS-ERR-DETAIL-LN.
+      *-----------------------------------------------------------------
+       700-PRINT-SUMMARY.
+           WRITE EDIT-RPT-REC          FROM SPACES.
+           MOVE 'TRANSACTIONS READ'       TO WS-ED-SUM-LABEL.
+           MOVE WS-ED-READ-COUNT          TO WS-ED-SUM-VALUE.
+           WRITE EDIT-RPT-REC             FROM WS-ED-SUMMARY-LN.
+
+           MOVE 'TRANSACTIONS ACCEPTED'   TO WS-ED-SUM-LABEL.
+           MOVE WS-ED-GOOD-COUNT          TO WS-ED-SUM-VALUE.
+           WRITE EDIT-RPT-REC             FROM WS-ED-SUMMARY-LN.
+
+           MOVE 'TRANSACTIONS REJECTED'   TO WS-ED-SUM-LABEL.
+           MOVE WS-ED-REJECT-COUNT        TO WS-ED-SUM-VALUE.
+           WRITE EDIT-RPT-REC             FROM WS-ED-SUMMARY-LN.
+      *-----------------------------------------------------------------
