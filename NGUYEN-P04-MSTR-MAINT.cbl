@@ -0,0 +1,284 @@
+      ******************************************************************
+      *PROGRAM : PROJECT 4   CUSTOMER MASTER MAINTENANCE               *
+      *AUTHOR  : David Nguyen                                          *
+      *DATE    : 02/08/2020                                            *
+      *ABSTRACT: Applies add/change/delete transactions against the    *
+      *          customer master and writes a before/after audit log   *
+      *          of every change. Input master and maintenance         *
+      *          transactions must both be in ascending CUST-ID        *
+      *          sequence, one maintenance transaction per CUST-ID.    *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NGUYEN-P04-MSTR-MAINT.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-MST       ASSIGN TO 'p04-mstr.txt'
+                                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MAINT-TRANS   ASSIGN TO 'p04-mstr-maint.txt'
+                                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NEW-MST       ASSIGN TO 'p04-mstr-new.txt'
+                                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG     ASSIGN TO 'p04-mstr-audit.rpt'
+                                ORGANIZATION IS LINE SEQUENTIAL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-MST.
+       COPY P04-CUST-REC.
+
+       FD  MAINT-TRANS.
+       01  MAINT-REC.
+           03  MAINT-ACTION                PIC X(1).
+               88  MAINT-ADD                           VALUE 'A'.
+               88  MAINT-CHANGE                         VALUE 'C'.
+               88  MAINT-DELETE                         VALUE 'D'.
+           03  MAINT-CUST-ID               PIC X(5).
+           03  MAINT-CUST-NAME             PIC X(20).
+           03  MAINT-CUST-BAL              PIC S9(5)V99
+                     SIGN IS TRAILING SEPARATE CHARACTER.
+
+       FD  NEW-MST.
+       01  NEW-MST-REC                     PIC X(33).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-REC                       PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       COPY SYS-DATE-TIME-WS.
+       01  WS-TITLE-LN.
+           03  FILLER                      PIC X(28)
+                     VALUE 'P04-NGUYEN'.
+           03  FILLER                      PIC X(42)
+                     VALUE 'CUSTOMER MASTER MAINTENANCE AUDIT LOG'.
+           03  WS-TITLE-DATE               PIC X(10).
+
+       01  WS-AUDIT-HDR-LN.
+           03  FILLER               PIC X(9)  VALUE 'ACTION'.
+           03  FILLER               PIC X(7)  VALUE 'CUST ID'.
+           03  FILLER               PIC X(22) VALUE 'BEFORE NAME'.
+           03  FILLER               PIC X(12) VALUE 'BEFORE BAL'.
+           03  FILLER               PIC X(22) VALUE 'AFTER NAME'.
+           03  FILLER               PIC X(12) VALUE 'AFTER BAL'.
+           03  FILLER               PIC X(16) VALUE 'NOTE'.
+
+       01  WS-AUDIT-DETAIL-LN.
+           03  WS-AUD-ACTION               PIC X(9).
+           03  WS-AUD-CUST-ID              PIC X(7).
+           03  WS-AUD-BEFORE-NAME          PIC X(22).
+           03  WS-AUD-BEFORE-BAL           PIC -ZZ,ZZ9.99.
+           03  FILLER                      PIC X(2)    VALUE SPACES.
+           03  WS-AUD-AFTER-NAME           PIC X(22).
+           03  WS-AUD-AFTER-BAL            PIC -ZZ,ZZ9.99.
+           03  FILLER                      PIC X(2)    VALUE SPACES.
+           03  WS-AUD-NOTE                 PIC X(16).
+
+       01  WS-CUST-WORK-REC.
+           03  WS-CUST-WORK-ID             PIC X(5).
+           03  WS-CUST-WORK-NAME           PIC X(20).
+           03  WS-CUST-WORK-BAL            PIC S9(5)V99
+                     SIGN IS TRAILING SEPARATE CHARACTER.
+
+       01  WS-COMPARE-KEYS.
+           03  WS-OLD-KEY                  PIC X(5).
+           03  WS-MAINT-KEY                PIC X(5).
+
+       01  WS-FLAGS.
+           03  WS-OLD-EOF-FLAG             PIC X           VALUE 'N'.
+               88  OLD-EOF                                 VALUE 'Y'.
+           03  WS-MAINT-EOF-FLAG           PIC X           VALUE 'N'.
+               88  MAINT-EOF                               VALUE 'Y'.
+
+       01  WS-MAINT-COUNTS.
+           03  WS-MC-ADD-COUNT             PIC 9(7)        VALUE ZERO.
+           03  WS-MC-CHANGE-COUNT          PIC 9(7)        VALUE ZERO.
+           03  WS-MC-DELETE-COUNT          PIC 9(7)        VALUE ZERO.
+           03  WS-MC-ERROR-COUNT           PIC 9(7)        VALUE ZERO.
+           03  WS-MC-UNCHANGED-COUNT       PIC 9(7)        VALUE ZERO.
+
+       01  WS-SUMMARY-LN.
+           03  WS-SUM-LABEL                PIC X(30).
+           03  WS-SUM-VALUE                PIC Z,ZZZ,ZZ9.
+           03  FILLER                      PIC X(38)       VALUE SPACES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       100-MAIN.
+           OPEN INPUT  OLD-MST.
+           OPEN INPUT  MAINT-TRANS.
+           OPEN OUTPUT NEW-MST.
+           OPEN OUTPUT AUDIT-LOG.
+
+           DISPLAY 'Project 4 - Master Maintenance - David Nguyen'.
+           PERFORM 300-PRINT-TITLE-LN.
+           PERFORM 410-READ-OLD-MST.
+           PERFORM 420-READ-MAINT-TRANS.
+           PERFORM 200-PROCESS-MAINTENANCE
+               UNTIL OLD-EOF AND MAINT-EOF.
+           PERFORM 800-PRINT-SUMMARY.
+           DISPLAY 'End of maintenance run'.
+
+           CLOSE OLD-MST
+                 MAINT-TRANS
+                 NEW-MST
+                 AUDIT-LOG.
+           STOP RUN.
+      *-----------------------------------------------------------------
+      *    CLASSIC OLD-MASTER/MAINTENANCE/NEW-MASTER UPDATE. BOTH
+      *    INPUTS ARE IN ASCENDING CUST-ID SEQUENCE; EOF ON EITHER
+      *    SIDE IS REPRESENTED BY HIGH-VALUES SO THE LOWER KEY ALWAYS
+      *    DRIVES THE NEXT STEP.
+      *-----------------------------------------------------------------
+       200-PROCESS-MAINTENANCE.
+           EVALUATE TRUE
+               WHEN WS-MAINT-KEY < WS-OLD-KEY
+                   PERFORM 220-PROCESS-ADD
+               WHEN WS-MAINT-KEY EQUAL WS-OLD-KEY
+                   PERFORM 230-PROCESS-MATCH
+               WHEN OTHER
+                   PERFORM 240-COPY-OLD-UNCHANGED
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+       220-PROCESS-ADD.
+           IF MAINT-ADD
+               MOVE MAINT-CUST-ID         TO WS-CUST-WORK-ID
+               MOVE MAINT-CUST-NAME       TO WS-CUST-WORK-NAME
+               MOVE MAINT-CUST-BAL        TO WS-CUST-WORK-BAL
+               WRITE NEW-MST-REC          FROM WS-CUST-WORK-REC
+               ADD 1 TO WS-MC-ADD-COUNT
+               MOVE 'ADD'                 TO WS-AUD-ACTION
+               MOVE MAINT-CUST-ID         TO WS-AUD-CUST-ID
+               MOVE SPACES                TO WS-AUD-BEFORE-NAME
+               MOVE ZERO                  TO WS-AUD-BEFORE-BAL
+               MOVE MAINT-CUST-NAME       TO WS-AUD-AFTER-NAME
+               MOVE MAINT-CUST-BAL        TO WS-AUD-AFTER-BAL
+               MOVE SPACES                TO WS-AUD-NOTE
+               WRITE AUDIT-REC            FROM WS-AUDIT-DETAIL-LN
+           ELSE
+               ADD 1 TO WS-MC-ERROR-COUNT
+               MOVE 'ERROR'               TO WS-AUD-ACTION
+               MOVE MAINT-CUST-ID         TO WS-AUD-CUST-ID
+               MOVE SPACES                TO WS-AUD-BEFORE-NAME
+                                             WS-AUD-AFTER-NAME
+               MOVE ZERO                  TO WS-AUD-BEFORE-BAL
+                                             WS-AUD-AFTER-BAL
+               MOVE 'NO MASTER RECORD'    TO WS-AUD-NOTE
+               WRITE AUDIT-REC            FROM WS-AUDIT-DETAIL-LN
+           END-IF.
+           PERFORM 420-READ-MAINT-TRANS.
+      *-----------------------------------------------------------------
+       230-PROCESS-MATCH.
+           EVALUATE TRUE
+               WHEN MAINT-CHANGE
+                   MOVE CUST-ID           TO WS-AUD-CUST-ID
+                   MOVE CUST-NAME         TO WS-AUD-BEFORE-NAME
+                   MOVE CUST-BAL          TO WS-AUD-BEFORE-BAL
+                   MOVE CUST-ID           TO WS-CUST-WORK-ID
+                   MOVE MAINT-CUST-NAME   TO WS-CUST-WORK-NAME
+                   MOVE MAINT-CUST-BAL    TO WS-CUST-WORK-BAL
+                   WRITE NEW-MST-REC      FROM WS-CUST-WORK-REC
+                   ADD 1 TO WS-MC-CHANGE-COUNT
+                   MOVE 'CHANGE'          TO WS-AUD-ACTION
+                   MOVE MAINT-CUST-NAME   TO WS-AUD-AFTER-NAME
+                   MOVE MAINT-CUST-BAL    TO WS-AUD-AFTER-BAL
+                   MOVE SPACES            TO WS-AUD-NOTE
+                   WRITE AUDIT-REC        FROM WS-AUDIT-DETAIL-LN
+               WHEN MAINT-DELETE
+                   MOVE 'DELETE'          TO WS-AUD-ACTION
+                   MOVE CUST-ID           TO WS-AUD-CUST-ID
+                   MOVE CUST-NAME         TO WS-AUD-BEFORE-NAME
+                   MOVE CUST-BAL          TO WS-AUD-BEFORE-BAL
+                   MOVE SPACES            TO WS-AUD-AFTER-NAME
+                   MOVE ZERO              TO WS-AUD-AFTER-BAL
+                   MOVE SPACES            TO WS-AUD-NOTE
+                   WRITE AUDIT-REC        FROM WS-AUDIT-DETAIL-LN
+                   ADD 1 TO WS-MC-DELETE-COUNT
+               WHEN MAINT-ADD
+                   MOVE 'ERROR'           TO WS-AUD-ACTION
+                   MOVE CUST-ID           TO WS-AUD-CUST-ID
+                   MOVE CUST-NAME         TO WS-AUD-BEFORE-NAME
+                   MOVE CUST-BAL          TO WS-AUD-BEFORE-BAL
+                   MOVE CUST-NAME         TO WS-AUD-AFTER-NAME
+                   MOVE CUST-BAL          TO WS-AUD-AFTER-BAL
+                   MOVE 'DUPLICATE ADD'   TO WS-AUD-NOTE
+                   WRITE AUDIT-REC        FROM WS-AUDIT-DETAIL-LN
+                   MOVE CUST-ID           TO WS-CUST-WORK-ID
+                   MOVE CUST-NAME         TO WS-CUST-WORK-NAME
+                   MOVE CUST-BAL          TO WS-CUST-WORK-BAL
+                   WRITE NEW-MST-REC      FROM WS-CUST-WORK-REC
+                   ADD 1 TO WS-MC-ERROR-COUNT
+               WHEN OTHER
+                   MOVE 'ERROR'              TO WS-AUD-ACTION
+                   MOVE CUST-ID              TO WS-AUD-CUST-ID
+                   MOVE CUST-NAME            TO WS-AUD-BEFORE-NAME
+                   MOVE CUST-BAL             TO WS-AUD-BEFORE-BAL
+                   MOVE CUST-NAME            TO WS-AUD-AFTER-NAME
+                   MOVE CUST-BAL             TO WS-AUD-AFTER-BAL
+                   MOVE 'INVALID ACTION'     TO WS-AUD-NOTE
+                   WRITE AUDIT-REC           FROM WS-AUDIT-DETAIL-LN
+                   MOVE CUST-ID              TO WS-CUST-WORK-ID
+                   MOVE CUST-NAME            TO WS-CUST-WORK-NAME
+                   MOVE CUST-BAL             TO WS-CUST-WORK-BAL
+                   WRITE NEW-MST-REC         FROM WS-CUST-WORK-REC
+                   ADD 1 TO WS-MC-ERROR-COUNT
+           END-EVALUATE.
+           PERFORM 410-READ-OLD-MST.
+           PERFORM 420-READ-MAINT-TRANS.
+      *-----------------------------------------------------------------
+       240-COPY-OLD-UNCHANGED.
+           MOVE CUST-ID                   TO WS-CUST-WORK-ID.
+           MOVE CUST-NAME                 TO WS-CUST-WORK-NAME.
+           MOVE CUST-BAL                  TO WS-CUST-WORK-BAL.
+           WRITE NEW-MST-REC              FROM WS-CUST-WORK-REC.
+           ADD 1 TO WS-MC-UNCHANGED-COUNT.
+           PERFORM 410-READ-OLD-MST.
+      *-----------------------------------------------------------------
+       300-PRINT-TITLE-LN.
+           COPY  SYS-DATE-TIME-MOVE.
+           MOVE  WS-FMTD-DATE TO WS-TITLE-DATE.
+           WRITE AUDIT-REC FROM WS-TITLE-LN.
+           WRITE AUDIT-REC FROM SPACES.
+           WRITE AUDIT-REC FROM WS-AUDIT-HDR-LN.
+      *-----------------------------------------------------------------
+       410-READ-OLD-MST.
+           READ OLD-MST
+               AT END
+                   SET OLD-EOF TO TRUE
+                   MOVE HIGH-VALUES TO WS-OLD-KEY
+           END-READ.
+           IF NOT OLD-EOF
+               MOVE CUST-ID TO WS-OLD-KEY
+           END-IF.
+      *-----------------------------------------------------------------
+       420-READ-MAINT-TRANS.
+           READ MAINT-TRANS
+               AT END
+                   SET MAINT-EOF TO TRUE
+                   MOVE HIGH-VALUES TO WS-MAINT-KEY
+           END-READ.
+           IF NOT MAINT-EOF
+               MOVE MAINT-CUST-ID TO WS-MAINT-KEY
+           END-IF.
+      *-----------------------------------------------------------------
+       800-PRINT-SUMMARY.
+           WRITE AUDIT-REC                 FROM SPACES.
+           MOVE 'CUSTOMERS ADDED'             TO WS-SUM-LABEL.
+           MOVE WS-MC-ADD-COUNT               TO WS-SUM-VALUE.
+           WRITE AUDIT-REC                    FROM WS-SUMMARY-LN.
+
+           MOVE 'CUSTOMERS CHANGED'           TO WS-SUM-LABEL.
+           MOVE WS-MC-CHANGE-COUNT            TO WS-SUM-VALUE.
+           WRITE AUDIT-REC                    FROM WS-SUMMARY-LN.
+
+           MOVE 'CUSTOMERS DELETED'           TO WS-SUM-LABEL.
+           MOVE WS-MC-DELETE-COUNT            TO WS-SUM-VALUE.
+           WRITE AUDIT-REC                    FROM WS-SUMMARY-LN.
+
+           MOVE 'CUSTOMERS UNCHANGED'         TO WS-SUM-LABEL.
+           MOVE WS-MC-UNCHANGED-COUNT         TO WS-SUM-VALUE.
+           WRITE AUDIT-REC                    FROM WS-SUMMARY-LN.
+
+           MOVE 'MAINTENANCE ERRORS'          TO WS-SUM-LABEL.
+           MOVE WS-MC-ERROR-COUNT             TO WS-SUM-VALUE.
+           WRITE AUDIT-REC                    FROM WS-SUMMARY-LN.
+      *-----------------------------------------------------------------
