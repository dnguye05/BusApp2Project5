@@ -0,0 +1,11 @@
+      ******************************************************************
+      *COPYBOOK: P04-END-BAL-REC                                       *
+      *ABSTRACT: One ending-balance extract record per customer,       *
+      *          written by NGUYEN-P04-MSTR-TRANS at the close of a    *
+      *          run and consumed by the interest-posting program.     *
+      ******************************************************************
+       01  END-BAL-REC.
+           03  EB-CUST-ID                  PIC X(5).
+           03  EB-CUST-NAME                PIC X(20).
+           03  EB-END-BAL                  PIC S9(5)V99
+                     SIGN IS TRAILING SEPARATE CHARACTER.
