@@ -0,0 +1,10 @@
+      ******************************************************************
+      *COPYBOOK: P04-CUST-REC                                          *
+      *ABSTRACT: Shared layout for a P04 customer master record, used  *
+      *          by the sort/report and master-maintenance programs.   *
+      ******************************************************************
+       01  CUST-REC.
+           03  CUST-ID                     PIC X(5).
+           03  CUST-NAME                   PIC X(20).
+           03  CUST-BAL                    PIC S9(5)V99
+                     SIGN IS TRAILING SEPARATE CHARACTER.
