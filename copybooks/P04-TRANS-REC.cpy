@@ -0,0 +1,22 @@
+      ******************************************************************
+      *COPYBOOK: P04-TRANS-REC                                         *
+      *ABSTRACT: Shared layout for a P04 transaction record, used by   *
+      *          the edit, sort/report, and interest-posting programs. *
+      ******************************************************************
+       01  TRANS-REC.
+           03  TRANS-ID                    PIC 9(5).
+           03  TRANS-DATE.
+               05  TRANS-YR                PIC 9999.
+               05  TRANS-MO                PIC 99.
+               05  TRANS-DAY               PIC 99.
+           03  TRANS-TYPE                  PIC X(2).
+               88  TRANS-TYPE-DEPOSIT                  VALUE 'DP'.
+               88  TRANS-TYPE-WITHDRAWAL               VALUE 'WD'.
+               88  TRANS-TYPE-FEE                      VALUE 'FE'.
+               88  TRANS-TYPE-ADJUSTMENT               VALUE 'AJ'.
+               88  TRANS-TYPE-INTEREST                 VALUE 'IN'.
+               88  TRANS-TYPE-FINANCE-CHG              VALUE 'FC'.
+               88  TRANS-TYPE-CREDIT        VALUES 'DP' 'AJ' 'IN'.
+               88  TRANS-TYPE-DEBIT         VALUES 'WD' 'FE' 'FC'.
+           03  TRANS-DESC                  PIC X(20).
+           03  TRANS-AMT                   PIC 9(5)V99.
