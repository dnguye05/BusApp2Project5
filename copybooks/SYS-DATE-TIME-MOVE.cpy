@@ -0,0 +1,13 @@
+      ******************************************************************
+      *COPYBOOK: SYS-DATE-TIME-MOVE                                    *
+      *ABSTRACT: Loads the system date and formats WS-FMTD-DATE as     *
+      *          MM/DD/YYYY for use on report headings.                *
+      ******************************************************************
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-SYS-TIME FROM TIME.
+           STRING WS-SYS-MM   DELIMITED BY SIZE
+                  '/'         DELIMITED BY SIZE
+                  WS-SYS-DD   DELIMITED BY SIZE
+                  '/'         DELIMITED BY SIZE
+                  WS-SYS-YYYY DELIMITED BY SIZE
+                  INTO WS-FMTD-DATE.
