@@ -0,0 +1,12 @@
+      ******************************************************************
+      *COPYBOOK: SYS-DATE-TIME-WS                                      *
+      *ABSTRACT: WORKING-STORAGE fields for the system date/time       *
+      *          stamp used on report headings.                        *
+      ******************************************************************
+       01  WS-SYS-DATE-TIME.
+           03  WS-SYS-DATE.
+               05  WS-SYS-YYYY             PIC 9(4).
+               05  WS-SYS-MM               PIC 9(2).
+               05  WS-SYS-DD               PIC 9(2).
+           03  WS-SYS-TIME                 PIC 9(8).
+       01  WS-FMTD-DATE                    PIC X(10).
