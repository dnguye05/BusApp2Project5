@@ -12,29 +12,33 @@
        FILE-CONTROL.
            SELECT CUST-MST      ASSIGN TO 'p04-mstr.txt'
                                 ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TRANS         ASSIGN TO 'p04-trans.txt'
+           SELECT TRANS         ASSIGN TO 'p04-trans-clean.txt'
                                 ORGANIZATION IS LINE SEQUENTIAL.
            SELECT SORT-WORK     ASSIGN TO 'p04-trans-sortwork.txt'.
            SELECT RPT-FILE      ASSIGN TO 'p04-report.rpt'
                                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE   ASSIGN TO 'p04-reject.txt'
+                                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OD-FILE       ASSIGN TO 'p04-overdrawn.rpt'
+                                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL PARM-FILE
+                                ASSIGN TO 'p04-run-parms.txt'
+                                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT END-BAL-FILE  ASSIGN TO 'p04-end-bal.txt'
+                                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT YTD-FILE      ASSIGN TO 'p04-ytd-summary.txt'
+                                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE
+                                ASSIGN TO 'p04-checkpoint.txt'
+                                ORGANIZATION IS LINE SEQUENTIAL.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
        FD  CUST-MST.
-       01  CUST-REC.
-           03  CUST-ID                     PIC X(5).
-           03  CUST-NAME                   PIC X(20).
-           03  CUST-BAL                    PIC 9(5)V99.
-       
+       COPY P04-CUST-REC.
+
        FD  TRANS.
-       01  TRANS-REC.
-           03  TRANS-ID                    PIC 9(5).
-           03  TRANS-DATE.
-               05  TRANS-YR                PIC 9999.
-               05  TRANS-MO                PIC 99.
-               05  TRANS-DAY               PIC 99.
-           03  TRANS-DESC                  PIC X(20).
-           03  TRANS-AMT                   PIC 9(5)V99.
+       COPY P04-TRANS-REC.
 
        SD  SORT-WORK.
        01  SORT-REC.
@@ -43,11 +47,47 @@
                05  SORT-TRANS-YR           PIC 9999.
                05  SORT-TRANS-MO           PIC 99.
                05  SORT-TRANS-DAY          PIC 99.
+           03  SORT-TRANS-DATE-NUM REDEFINES SORT-TRANS-DATE
+                                           PIC 9(8).
+           03  SORT-TRANS-TYPE             PIC X(2).
+               88  SORT-TRANS-TYPE-CREDIT   VALUES 'DP' 'AJ' 'IN'.
+               88  SORT-TRANS-TYPE-DEBIT    VALUES 'WD' 'FE' 'FC'.
            03  SORT-TRANS-DESC             PIC X(20).
            03  SORT-TRANS-AMT              PIC 9(5)V99.
        
-       FD  RPT-FILE.  
+       FD  RPT-FILE.
        01  RPT-REC                         PIC X(80).
+
+       FD  REJECT-FILE.
+       01  REJECT-REC                      PIC X(84).
+
+       FD  OD-FILE.
+       01  OD-REC                          PIC X(80).
+
+       FD  PARM-FILE.
+       01  PARM-REC.
+           03  PARM-CUST-LOW               PIC X(5).
+           03  PARM-CUST-HIGH              PIC X(5).
+           03  PARM-DATE-LOW               PIC 9(8).
+           03  PARM-DATE-HIGH              PIC 9(8).
+           03  PARM-RESTART-FLAG           PIC X(1).
+           03  FILLER                      PIC X(53).
+
+       FD  END-BAL-FILE.
+       01  END-BAL-OUT-REC                 PIC X(33).
+
+       FD  YTD-FILE.
+       01  YTD-OUT-REC                     PIC X(36).
+
+      *-----------------------------------------------------------------
+      *    PERIODIC CHECKPOINT OF THE LAST FULLY-COMPLETED CUSTOMER SO
+      *    A RESTARTED RUN CAN SKIP WORK ALREADY DONE BEFORE AN ABEND.
+      *-----------------------------------------------------------------
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           03  CKPT-CUST-ID                PIC X(5).
+           03  CKPT-END-BAL                PIC S9(5)V99
+                     SIGN IS TRAILING SEPARATE CHARACTER.
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        COPY SYS-DATE-TIME-WS.
@@ -63,8 +103,8 @@
            03  WS-RPT-CUST-ID              PIC X(5).
            03  FILLER                      PIC X           VALUE SPACES.
            03  WS-RPT-CUST-NAME            PIC X(20).
-           03  FILLER                      PIC X(33)       VALUE SPACES.
-           03  WS-RPT-CUST-BEG-BAL         PIC ZZ,ZZ9.99.
+           03  FILLER                      PIC X(32)       VALUE SPACES.
+           03  WS-RPT-CUST-BEG-BAL         PIC -ZZ,ZZ9.99.
            03  FILLER                      PIC X(10)   VALUE ' BEG BAL'.
 
        01  WS-RPT-TRANS-LN.
@@ -76,75 +116,276 @@
            03  WS-RPT-TRANS-DAY            PIC 99.
            03  FILLER                      PIC X           VALUE '/'.
            03  WS-RPT-TRANS-YR             PIC 9999.
-           03  FILLER                      PIC XX          VALUE SPACES.
+           03  FILLER                      PIC X           VALUE SPACES.
+           03  WS-RPT-TRANS-TYPE           PIC X(2).
+           03  FILLER                      PIC X           VALUE SPACES.
            03  WS-RPT-TRANS-DESC           PIC X(20).
            03  FILLER                      PIC XX          VALUE SPACES.
            03  WS-RPT-TRANS-AMT            PIC ZZ,ZZ9.99.
-           03  FILLER                      PIC X(10)       VALUE SPACES.
+           03  FILLER                      PIC X(8)        VALUE SPACES.
+
+       01  WS-RPT-DEBIT-SUB-LN.
+           03  FILLER                      PIC X(53)   VALUE SPACES.
+           03  WS-RPT-DEBIT-TOTAL          PIC ZZ,ZZ9.99.
+           03  FILLER                      PIC X(18)
+                     VALUE ' TOTAL DEBITS'.
+
+       01  WS-RPT-CREDIT-SUB-LN.
+           03  FILLER                      PIC X(53)   VALUE SPACES.
+           03  WS-RPT-CREDIT-TOTAL         PIC ZZ,ZZ9.99.
+           03  FILLER                      PIC X(18)
+                     VALUE ' TOTAL CREDITS'.
 
        01  WS-RPT-END-BAL-LN.
-           03  FILLER                      PIC X(61)   VALUE SPACES.
-           03  WS-RPT-END-BAL              PIC ZZ,ZZ9.99.
-           03  FILLER                      PIC X(10)   VALUE ' END BAL'.
+           03  FILLER                      PIC X(60)   VALUE SPACES.
+           03  WS-RPT-END-BAL              PIC -ZZ,ZZ9.99.
+           03  WS-RPT-OD-FLAG              PIC XX.
+           03  FILLER                      PIC X(8)    VALUE ' END BAL'.
+
+       01  WS-END-BAL-LN.
+           03  WS-EB-CUST-ID               PIC X(5).
+           03  WS-EB-CUST-NAME             PIC X(20).
+           03  WS-EB-END-BAL               PIC S9(5)V99
+                     SIGN IS TRAILING SEPARATE CHARACTER.
+
+       01  WS-YTD-LN.
+           03  WS-YTD-CUST-ID              PIC X(5).
+           03  WS-YTD-TOTAL-DEBITS         PIC 9(7)V99.
+           03  WS-YTD-TOTAL-CREDITS        PIC 9(7)V99.
+           03  WS-YTD-TRANS-COUNT          PIC 9(5).
+           03  WS-YTD-END-BAL              PIC S9(5)V99
+                     SIGN IS TRAILING SEPARATE CHARACTER.
+
+       01  WS-RPT-OD-DETAIL-LN.
+           03  FILLER                      PIC X(2)    VALUE SPACES.
+           03  WS-OD-CUST-ID               PIC X(5).
+           03  FILLER                      PIC X       VALUE SPACES.
+           03  WS-OD-CUST-NAME             PIC X(20).
+           03  FILLER                      PIC X(10)   VALUE SPACES.
+           03  WS-OD-END-BAL               PIC -ZZ,ZZ9.99.
+           03  FILLER                      PIC X(10)
+                     VALUE ' OVERDRAWN'.
+
+       01  WS-RPT-CTL-TITLE-LN.
+           03  FILLER                      PIC X(20)   VALUE SPACES.
+           03  FILLER                      PIC X(20)
+                     VALUE 'RUN CONTROL TOTALS'.
+
+       01  WS-RPT-CTL-DETAIL-LN.
+           03  WS-RPT-CTL-LABEL            PIC X(28).
+           03  WS-RPT-CTL-VALUE            PIC -Z,ZZZ,ZZZ,ZZ9.99.
+           03  FILLER                      PIC X(16)   VALUE SPACES.
+
+       01  WS-RPT-CTL-BALANCE-LN.
+           03  WS-RPT-CTL-BAL-MSG          PIC X(43).
+           03  FILLER                      PIC X(17)   VALUE SPACES.
+
+       01  WS-REJECT-LN.
+           03  FILLER                      PIC X(2)    VALUE SPACES.
+           03  WS-REJ-TRANS-ID             PIC X(5).
+           03  FILLER                      PIC XX      VALUE SPACES.
+           03  WS-REJ-TRANS-MO             PIC 99.
+           03  FILLER                      PIC X       VALUE '/'.
+           03  WS-REJ-TRANS-DAY            PIC 99.
+           03  FILLER                      PIC X       VALUE '/'.
+           03  WS-REJ-TRANS-YR             PIC 9999.
+           03  FILLER                      PIC XX      VALUE SPACES.
+           03  WS-REJ-TRANS-DESC           PIC X(20).
+           03  FILLER                      PIC XX      VALUE SPACES.
+           03  WS-REJ-TRANS-AMT            PIC ZZ,ZZ9.99.
+           03  FILLER                      PIC XX      VALUE SPACES.
+           03  WS-REJ-REASON               PIC X(30).
 
        01  WS-FLAGS.
            03  WS-EOF-FLAG                 PIC X           VALUE 'N'.
                88  EOF-TRANS                               VALUE 'Y'.
            03  WS-FIRST-FLAG               PIC X           VALUE 'Y'.
                88  FIRST-REC                               VALUE 'Y'.
+           03  WS-CT-OUT-OF-BAL-FLAG       PIC X           VALUE 'N'.
+               88  WS-CT-OUT-OF-BALANCE                    VALUE 'Y'.
+           03  WS-CUST-EOF-FLAG            PIC X           VALUE 'N'.
+               88  CUST-EOF                                VALUE 'Y'.
+           03  WS-CUST-OD-FLAG             PIC X           VALUE 'N'.
+               88  CUST-OVERDRAWN                          VALUE 'Y'.
+           03  WS-CUST-IN-RANGE-FLAG       PIC X           VALUE 'Y'.
+               88  CUST-IN-RANGE                           VALUE 'Y'.
+           03  WS-RESTART-FLAG             PIC X           VALUE 'N'.
+               88  RESTART-REQUESTED                       VALUE 'Y'.
+           03  WS-CKPT-EOF-FLAG            PIC X           VALUE 'N'.
+               88  EOF-CHECKPOINT                          VALUE 'Y'.
+
+       01  WS-RUN-PARMS.
+           03  WS-PARM-CUST-LOW            PIC X(5)
+                     VALUE LOW-VALUES.
+           03  WS-PARM-CUST-HIGH           PIC X(5)
+                     VALUE HIGH-VALUES.
+           03  WS-PARM-DATE-LOW            PIC 9(8)        VALUE ZERO.
+           03  WS-PARM-DATE-HIGH           PIC 9(8)
+                     VALUE 99999999.
+
+      *-----------------------------------------------------------------
+      *    RESTART/CHECKPOINT WORKING STORAGE. THE CHECKPOINT IS WRITTEN
+      *    PERIODICALLY (EVERY WS-CHECKPOINT-INTERVAL CUSTOMERS) RATHER
+      *    THAN FOR EVERY CUSTOMER, SO A RESTARTED RUN MAY REDO A SMALL
+      *    NUMBER OF CUSTOMERS NEAR THE POINT OF FAILURE.
+      *-----------------------------------------------------------------
+       01  WS-CHECKPOINT-WORK.
+           03  WS-RESTART-CUST-ID          PIC X(5)
+                     VALUE LOW-VALUES.
+           03  WS-CHECKPOINT-COUNTER       PIC 9(7)        VALUE ZERO.
+           03  WS-CHECKPOINT-INTERVAL      PIC 9(3)        VALUE 050.
+           03  WS-CKPT-DIV-QUOT            PIC 9(7)        VALUE ZERO.
+           03  WS-CKPT-DIV-REM             PIC 9(3)        VALUE ZERO.
 
        01  WS-MISC-VARS.
-           03  WS-CUST-RUNNING-BAL         PIC 9(5)V99     VALUE ZERO.
+           03  WS-CUST-RUNNING-BAL         PIC S9(5)V99    VALUE ZERO.
+           03  WS-CUST-DEBIT-TOTAL         PIC 9(7)V99     VALUE ZERO.
+           03  WS-CUST-CREDIT-TOTAL        PIC 9(7)V99     VALUE ZERO.
+           03  WS-CUST-TRANS-COUNT         PIC 9(5)        VALUE ZERO.
+
+       01  WS-CONTROL-TOTALS.
+           03  WS-CT-CUST-COUNT            PIC 9(7)        VALUE ZERO.
+           03  WS-CT-TRANS-COUNT           PIC 9(7)        VALUE ZERO.
+           03  WS-CT-REJECT-COUNT          PIC 9(7)        VALUE ZERO.
+           03  WS-CT-OD-COUNT              PIC 9(7)        VALUE ZERO.
+           03  WS-CT-TOTAL-DEBITS          PIC 9(9)V99     VALUE ZERO.
+           03  WS-CT-TOTAL-CREDITS         PIC 9(9)V99     VALUE ZERO.
+           03  WS-CT-TOTAL-BEG-BAL         PIC S9(9)V99    VALUE ZERO.
+           03  WS-CT-TOTAL-END-BAL         PIC S9(9)V99    VALUE ZERO.
+           03  WS-CT-EXPECTED-END-BAL      PIC S9(9)V99    VALUE ZERO.
+           03  WS-CT-BALANCE-DIFF          PIC S9(9)V99    VALUE ZERO.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        100-MAIN.
+           PERFORM 150-READ-RUN-PARMS.
+           IF RESTART-REQUESTED
+               PERFORM 160-READ-CHECKPOINT
+           END-IF.
+
            OPEN INPUT CUST-MST.
            OPEN OUTPUT RPT-FILE.
-           
+           OPEN OUTPUT REJECT-FILE.
+           OPEN OUTPUT OD-FILE.
+           OPEN OUTPUT END-BAL-FILE.
+           OPEN OUTPUT YTD-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+
            DISPLAY 'Project 4 - David Nguyen'.
            SORT SORT-WORK ON ASCENDING KEY    SORT-TRANS-ID
                              ASCENDING KEY    SORT-TRANS-DATE
                              USING            TRANS
                              OUTPUT PROCEDURE 200-PRINT-OUTPUT.
            DISPLAY 'End of run'.
-           
+
            CLOSE RPT-FILE
+                 REJECT-FILE
+                 OD-FILE
+                 END-BAL-FILE
+                 YTD-FILE
+                 CHECKPOINT-FILE
                  CUST-MST.
            STOP RUN.
+      *-----------------------------------------------------------------
+      *    OPTIONAL RUN-PARAMETER CARD, USED TO LIMIT A RERUN TO A
+      *    CUST-ID RANGE AND/OR A TRANSACTION DATE RANGE INSTEAD OF
+      *    REPROCESSING THE WHOLE FILE. WHEN THE CARD IS MISSING THE
+      *    DEFAULTS ABOVE LET EVERY CUSTOMER AND TRANSACTION THROUGH.
+      *-----------------------------------------------------------------
+       150-READ-RUN-PARMS.
+           OPEN INPUT PARM-FILE.
+           READ PARM-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-CUST-LOW    TO WS-PARM-CUST-LOW
+                   MOVE PARM-CUST-HIGH   TO WS-PARM-CUST-HIGH
+                   MOVE PARM-DATE-LOW    TO WS-PARM-DATE-LOW
+                   MOVE PARM-DATE-HIGH   TO WS-PARM-DATE-HIGH
+                   MOVE PARM-RESTART-FLAG TO WS-RESTART-FLAG
+           END-READ.
+           CLOSE PARM-FILE.
+      *-----------------------------------------------------------------
+      *    WHEN THE RUN-PARAMETER CARD ASKS FOR A RESTART, READ THE
+      *    CHECKPOINT FILE LEFT BY THE PRIOR (FAILED) RUN AND REMEMBER
+      *    THE LAST CUST-ID IT FULLY COMPLETED. A MISSING CHECKPOINT
+      *    FILE LEAVES THE DEFAULT OF LOW-VALUES, I.E. SKIP NOTHING.
+      *-----------------------------------------------------------------
+       160-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           PERFORM UNTIL EOF-CHECKPOINT
+               READ CHECKPOINT-FILE
+                   AT END
+                       SET EOF-CHECKPOINT TO TRUE
+                   NOT AT END
+                       MOVE CKPT-CUST-ID TO WS-RESTART-CUST-ID
+               END-READ
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
       *-----------------------------------------------------------------
        200-PRINT-OUTPUT.
            PERFORM 300-PRINT-TITLE-LN.
-           READ CUST-MST.
-           PERFORM 400-WRITE-BEG-BAL-LN.
+           PERFORM 410-READ-NEXT-CUST.
            PERFORM UNTIL EOF-TRANS
                RETURN SORT-WORK
                    AT END
                        MOVE 'Y' TO WS-EOF-FLAG
-                       PERFORM 600-WRITE-END-BAL-LN
                    NOT AT END
-                       IF SORT-TRANS-ID EQUAL WS-RPT-CUST-ID
-                           PERFORM 500-WRITE-TRANSACTION-LN
-                       ELSE
-                           PERFORM 600-WRITE-END-BAL-LN
-                           READ CUST-MST
-                           PERFORM 400-WRITE-BEG-BAL-LN
-                           PERFORM 500-WRITE-TRANSACTION-LN
-                       END-IF
-
-      *                I FOUND ANOTHER SOLUTION
-      *                IF SORT-TRANS-ID NOT EQUAL TO WS-RPT-TRANS-ID
-      *                    AND WS-FIRST-FLAG EQUAL 'N'
-      *                    PERFORM 600-WRITE-END-BAL-LN
-      *                    READ CUST-MST
-      *                    PERFORM 400-WRITE-BEG-BAL-LN
-      *                END-IF
-      *                IF FIRST-REC
-      *                    MOVE 'N' TO WS-FIRST-FLAG
-      *                END-IF
-      *                PERFORM 500-WRITE-TRANSACTION-LN
-      *        END-RETURN
-      
+                       PERFORM 220-MATCH-TRANS-TO-CUST
+               END-RETURN
            END-PERFORM.
+
+      *    CLOSE OUT THE LAST CUSTOMER MATCHED AGAINST A TRANSACTION,
+      *    THEN DRAIN ANY REMAINING CUST-MST RECORDS WHOSE CUST-ID IS
+      *    PAST THE LAST TRANSACTION PROCESSED SO THEY STILL GET A
+      *    BEG/END-BAL LINE AND FEED THE EXTRACT FILES.
+           IF NOT CUST-EOF AND NOT FIRST-REC
+               PERFORM UNTIL CUST-EOF
+                   PERFORM 600-WRITE-END-BAL-LN
+                   PERFORM 410-READ-NEXT-CUST
+               END-PERFORM
+           END-IF.
+
+           PERFORM 700-PRINT-CONTROL-TOTALS.
+      *-----------------------------------------------------------------
+      *    MATCH A SORTED TRANSACTION TO ITS CUSTOMER MASTER RECORD.
+      *    CUST-MST AND SORT-WORK ARE BOTH IN ASCENDING ID SEQUENCE, SO
+      *    ADVANCE THE MASTER UNTIL IT CATCHES UP TO THE TRANSACTION.
+      *    IF THE MASTER RUNS OUT, OR LANDS PAST THE TRANSACTION'S ID
+      *    WITHOUT EVER MATCHING IT, THE TRANSACTION IS AN ORPHAN AND IS
+      *    DIVERTED TO THE REJECT FILE INSTEAD OF BEING POSTED.
+      *-----------------------------------------------------------------
+       220-MATCH-TRANS-TO-CUST.
+           PERFORM UNTIL CUST-EOF OR SORT-TRANS-ID NOT > WS-RPT-CUST-ID
+               PERFORM 600-WRITE-END-BAL-LN
+               PERFORM 410-READ-NEXT-CUST
+           END-PERFORM.
+
+           IF CUST-EOF OR SORT-TRANS-ID NOT EQUAL WS-RPT-CUST-ID
+               PERFORM 800-WRITE-REJECT-LN
+           ELSE
+               IF CUST-IN-RANGE
+                  AND SORT-TRANS-DATE-NUM >= WS-PARM-DATE-LOW
+                  AND SORT-TRANS-DATE-NUM <= WS-PARM-DATE-HIGH
+                   PERFORM 500-WRITE-TRANSACTION-LN
+               END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+       410-READ-NEXT-CUST.
+           READ CUST-MST
+               AT END
+                   SET CUST-EOF TO TRUE
+           END-READ.
+           IF NOT CUST-EOF
+               IF CUST-ID >= WS-PARM-CUST-LOW
+                  AND CUST-ID <= WS-PARM-CUST-HIGH
+                  AND (NOT RESTART-REQUESTED
+                       OR CUST-ID > WS-RESTART-CUST-ID)
+                   SET CUST-IN-RANGE TO TRUE
+               ELSE
+                   MOVE 'N' TO WS-CUST-IN-RANGE-FLAG
+               END-IF
+               PERFORM 400-WRITE-BEG-BAL-LN
+           END-IF.
       *-----------------------------------------------------------------
        300-PRINT-TITLE-LN.
            COPY  SYS-DATE-TIME-MOVE.
@@ -155,23 +396,169 @@
        400-WRITE-BEG-BAL-LN.
            MOVE  CUST-ID               TO   WS-RPT-CUST-ID.
            MOVE  CUST-NAME             TO   WS-RPT-CUST-NAME.
-           MOVE  CUST-BAL              TO   WS-RPT-CUST-BEG-BAL.
-           WRITE RPT-REC               FROM WS-RPT-BEG-BAL-LN.
            MOVE  CUST-BAL              TO   WS-CUST-RUNNING-BAL.
+           MOVE  ZERO                  TO   WS-CUST-DEBIT-TOTAL
+                                             WS-CUST-CREDIT-TOTAL
+                                             WS-CUST-TRANS-COUNT.
+           MOVE  'N'                   TO   WS-FIRST-FLAG.
+           IF CUST-IN-RANGE
+               MOVE  CUST-BAL          TO   WS-RPT-CUST-BEG-BAL
+               WRITE RPT-REC           FROM WS-RPT-BEG-BAL-LN
+               ADD   1                 TO   WS-CT-CUST-COUNT
+               ADD   CUST-BAL          TO   WS-CT-TOTAL-BEG-BAL
+           END-IF.
       *-----------------------------------------------------------------
        500-WRITE-TRANSACTION-LN.
            MOVE  SORT-TRANS-ID         TO   WS-RPT-TRANS-ID.
            MOVE  SORT-TRANS-MO         TO   WS-RPT-TRANS-MO.
            MOVE  SORT-TRANS-DAY        TO   WS-RPT-TRANS-DAY.
            MOVE  SORT-TRANS-YR         TO   WS-RPT-TRANS-YR.
+           MOVE  SORT-TRANS-TYPE       TO   WS-RPT-TRANS-TYPE.
            MOVE  SORT-TRANS-DESC       TO   WS-RPT-TRANS-DESC.
            MOVE  SORT-TRANS-AMT        TO   WS-RPT-TRANS-AMT.
            WRITE RPT-REC               FROM WS-RPT-TRANS-LN.
-           ADD   SORT-TRANS-AMT        TO   WS-CUST-RUNNING-BAL.
+           ADD   1                     TO   WS-CT-TRANS-COUNT.
+           ADD   1                     TO   WS-CUST-TRANS-COUNT.
+           IF SORT-TRANS-TYPE-DEBIT
+               SUBTRACT SORT-TRANS-AMT FROM WS-CUST-RUNNING-BAL
+               ADD      SORT-TRANS-AMT TO   WS-CUST-DEBIT-TOTAL
+               ADD      SORT-TRANS-AMT TO   WS-CT-TOTAL-DEBITS
+           ELSE
+               ADD      SORT-TRANS-AMT TO   WS-CUST-RUNNING-BAL
+               ADD      SORT-TRANS-AMT TO   WS-CUST-CREDIT-TOTAL
+               ADD      SORT-TRANS-AMT TO   WS-CT-TOTAL-CREDITS
+           END-IF.
       *-----------------------------------------------------------------
        600-WRITE-END-BAL-LN.
-           MOVE  WS-CUST-RUNNING-BAL   TO   WS-RPT-END-BAL.
-           WRITE RPT-REC               FROM WS-RPT-END-BAL-LN.
-           WRITE RPT-REC               FROM SPACES.             
-           WRITE RPT-REC               FROM SPACES.             
+           IF CUST-IN-RANGE
+               IF WS-CUST-DEBIT-TOTAL NOT EQUAL ZERO
+                   MOVE WS-CUST-DEBIT-TOTAL  TO WS-RPT-DEBIT-TOTAL
+                   WRITE RPT-REC             FROM WS-RPT-DEBIT-SUB-LN
+               END-IF
+               IF WS-CUST-CREDIT-TOTAL NOT EQUAL ZERO
+                   MOVE WS-CUST-CREDIT-TOTAL TO WS-RPT-CREDIT-TOTAL
+                   WRITE RPT-REC             FROM WS-RPT-CREDIT-SUB-LN
+               END-IF
+               MOVE  WS-CUST-RUNNING-BAL   TO   WS-RPT-END-BAL
+               MOVE  'N'                   TO   WS-CUST-OD-FLAG
+               IF WS-CUST-RUNNING-BAL < ZERO
+                   SET CUST-OVERDRAWN TO TRUE
+                   MOVE '**'                TO   WS-RPT-OD-FLAG
+               ELSE
+                   MOVE SPACES              TO   WS-RPT-OD-FLAG
+               END-IF
+               WRITE RPT-REC               FROM WS-RPT-END-BAL-LN
+               WRITE RPT-REC               FROM SPACES
+               WRITE RPT-REC               FROM SPACES
+               ADD   WS-CUST-RUNNING-BAL   TO   WS-CT-TOTAL-END-BAL
+               IF CUST-OVERDRAWN
+                   PERFORM 900-WRITE-OD-LN
+               END-IF
+               MOVE  WS-RPT-CUST-ID        TO   WS-EB-CUST-ID
+               MOVE  WS-RPT-CUST-NAME      TO   WS-EB-CUST-NAME
+               MOVE  WS-CUST-RUNNING-BAL   TO   WS-EB-END-BAL
+               WRITE END-BAL-OUT-REC       FROM WS-END-BAL-LN
+
+               MOVE  WS-RPT-CUST-ID        TO   WS-YTD-CUST-ID
+               MOVE  WS-CUST-DEBIT-TOTAL   TO   WS-YTD-TOTAL-DEBITS
+               MOVE  WS-CUST-CREDIT-TOTAL  TO   WS-YTD-TOTAL-CREDITS
+               MOVE  WS-CUST-TRANS-COUNT   TO   WS-YTD-TRANS-COUNT
+               MOVE  WS-CUST-RUNNING-BAL   TO   WS-YTD-END-BAL
+               WRITE YTD-OUT-REC           FROM WS-YTD-LN
+
+               PERFORM 950-WRITE-CHECKPOINT
+           END-IF.
+      *-----------------------------------------------------------------
+       700-PRINT-CONTROL-TOTALS.
+           WRITE RPT-REC               FROM WS-RPT-CTL-TITLE-LN.
+           WRITE RPT-REC               FROM SPACES.
+
+           MOVE 'CUSTOMERS PROCESSED'   TO WS-RPT-CTL-LABEL.
+           MOVE WS-CT-CUST-COUNT        TO WS-RPT-CTL-VALUE.
+           WRITE RPT-REC                FROM WS-RPT-CTL-DETAIL-LN.
+
+           MOVE 'TRANSACTIONS PROCESSED' TO WS-RPT-CTL-LABEL.
+           MOVE WS-CT-TRANS-COUNT        TO WS-RPT-CTL-VALUE.
+           WRITE RPT-REC                 FROM WS-RPT-CTL-DETAIL-LN.
+
+           MOVE 'TRANSACTIONS REJECTED' TO WS-RPT-CTL-LABEL.
+           MOVE WS-CT-REJECT-COUNT      TO WS-RPT-CTL-VALUE.
+           WRITE RPT-REC                FROM WS-RPT-CTL-DETAIL-LN.
+
+           MOVE 'ACCOUNTS OVERDRAWN'    TO WS-RPT-CTL-LABEL.
+           MOVE WS-CT-OD-COUNT          TO WS-RPT-CTL-VALUE.
+           WRITE RPT-REC                FROM WS-RPT-CTL-DETAIL-LN.
+
+           MOVE 'TOTAL DEBITS'          TO WS-RPT-CTL-LABEL.
+           MOVE WS-CT-TOTAL-DEBITS      TO WS-RPT-CTL-VALUE.
+           WRITE RPT-REC                FROM WS-RPT-CTL-DETAIL-LN.
+
+           MOVE 'TOTAL CREDITS'         TO WS-RPT-CTL-LABEL.
+           MOVE WS-CT-TOTAL-CREDITS     TO WS-RPT-CTL-VALUE.
+           WRITE RPT-REC                FROM WS-RPT-CTL-DETAIL-LN.
+
+           MOVE 'TOTAL BEGINNING BALANCE' TO WS-RPT-CTL-LABEL.
+           MOVE WS-CT-TOTAL-BEG-BAL       TO WS-RPT-CTL-VALUE.
+           WRITE RPT-REC                  FROM WS-RPT-CTL-DETAIL-LN.
+
+           MOVE 'TOTAL ENDING BALANCE'  TO WS-RPT-CTL-LABEL.
+           MOVE WS-CT-TOTAL-END-BAL     TO WS-RPT-CTL-VALUE.
+           WRITE RPT-REC                FROM WS-RPT-CTL-DETAIL-LN.
+
+           COMPUTE WS-CT-EXPECTED-END-BAL =
+               WS-CT-TOTAL-BEG-BAL + WS-CT-TOTAL-CREDITS
+                                   - WS-CT-TOTAL-DEBITS.
+           COMPUTE WS-CT-BALANCE-DIFF =
+               WS-CT-EXPECTED-END-BAL - WS-CT-TOTAL-END-BAL.
+
+           IF WS-CT-BALANCE-DIFF NOT EQUAL ZERO
+               SET WS-CT-OUT-OF-BALANCE TO TRUE
+               MOVE '*** OUT OF BALANCE - SEE CONTROL TOTALS ***'
+                                         TO WS-RPT-CTL-BAL-MSG
+           ELSE
+               MOVE 'RUN IN BALANCE'    TO WS-RPT-CTL-BAL-MSG
+           END-IF.
+           WRITE RPT-REC                FROM WS-RPT-CTL-BALANCE-LN.
+
+           IF WS-CT-OUT-OF-BALANCE
+               DISPLAY '*** P04 OUT OF BALANCE - SEE p04-report.rpt'
+           END-IF.
+
+           IF WS-CT-OD-COUNT NOT EQUAL ZERO
+               DISPLAY '*** OVERDRAWN ACCOUNTS - SEE p04-overdrawn.rpt'
+           END-IF.
+      *-----------------------------------------------------------------
+       800-WRITE-REJECT-LN.
+           MOVE  SORT-TRANS-ID         TO   WS-REJ-TRANS-ID.
+           MOVE  SORT-TRANS-MO         TO   WS-REJ-TRANS-MO.
+           MOVE  SORT-TRANS-DAY        TO   WS-REJ-TRANS-DAY.
+           MOVE  SORT-TRANS-YR         TO   WS-REJ-TRANS-YR.
+           MOVE  SORT-TRANS-DESC       TO   WS-REJ-TRANS-DESC.
+           MOVE  SORT-TRANS-AMT        TO   WS-REJ-TRANS-AMT.
+           MOVE  'NO MATCHING CUSTOMER MASTER'
+                                       TO   WS-REJ-REASON.
+           WRITE REJECT-REC            FROM WS-REJECT-LN.
+           ADD   1                     TO   WS-CT-REJECT-COUNT.
+      *-----------------------------------------------------------------
+       900-WRITE-OD-LN.
+           MOVE  WS-RPT-CUST-ID        TO   WS-OD-CUST-ID.
+           MOVE  WS-RPT-CUST-NAME      TO   WS-OD-CUST-NAME.
+           MOVE  WS-CUST-RUNNING-BAL   TO   WS-OD-END-BAL.
+           WRITE OD-REC                FROM WS-RPT-OD-DETAIL-LN.
+           ADD   1                     TO   WS-CT-OD-COUNT.
+      *-----------------------------------------------------------------
+      *    RECORD A RESTART POINT EVERY WS-CHECKPOINT-INTERVAL
+      *    CUSTOMERS SO AN OVERNIGHT FAILURE DOES NOT COST THE WHOLE
+      *    BATCH WINDOW ON RERUN.
+      *-----------------------------------------------------------------
+       950-WRITE-CHECKPOINT.
+           ADD  1 TO WS-CHECKPOINT-COUNTER.
+           DIVIDE WS-CHECKPOINT-COUNTER BY WS-CHECKPOINT-INTERVAL
+               GIVING    WS-CKPT-DIV-QUOT
+               REMAINDER WS-CKPT-DIV-REM.
+           IF WS-CKPT-DIV-REM EQUAL ZERO
+               MOVE WS-RPT-CUST-ID        TO CKPT-CUST-ID
+               MOVE WS-CUST-RUNNING-BAL   TO CKPT-END-BAL
+               WRITE CHECKPOINT-REC
+           END-IF.
       *-----------------------------------------------------------------
