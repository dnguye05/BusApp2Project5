@@ -0,0 +1,227 @@
+      ******************************************************************
+      *PROGRAM : PROJECT 4   INTEREST / FINANCE CHARGE POSTING         *
+      *AUTHOR  : David Nguyen                                          *
+      *DATE    : 02/08/2020                                            *
+      *ABSTRACT: Reads the ending-balance extract written by the most  *
+      *          recent NGUYEN-P04-MSTR-TRANS run, applies a           *
+      *          configured interest rate to every positive balance    *
+      *          and a finance-charge rate to every negative balance,  *
+      *          and generates the resulting IN/FC transactions for    *
+      *          the next period's transaction file.                  *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NGUYEN-P04-INTEREST.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT END-BAL-IN    ASSIGN TO 'p04-end-bal.txt'
+                                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL INT-PARM
+                                ASSIGN TO 'p04-interest-parms.txt'
+                                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANS-OUT     ASSIGN TO 'p04-trans-int.txt'
+                                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INT-RPT       ASSIGN TO 'p04-interest.rpt'
+                                ORGANIZATION IS LINE SEQUENTIAL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  END-BAL-IN.
+       COPY P04-END-BAL-REC.
+
+       FD  INT-PARM.
+       01  INT-PARM-REC.
+           03  PARM-INT-RATE               PIC 9V9(4).
+           03  PARM-FC-RATE                PIC 9V9(4).
+           03  FILLER                      PIC X(70).
+
+       FD  TRANS-OUT.
+       01  TRANS-OUT-REC                   PIC X(42).
+
+       FD  INT-RPT.
+       01  INT-RPT-REC                     PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       COPY SYS-DATE-TIME-WS.
+       01  WS-TITLE-LN.
+           03  FILLER                      PIC X(28)
+                     VALUE 'P04-NGUYEN'.
+           03  FILLER                      PIC X(42)
+                     VALUE 'INTEREST / FINANCE CHARGE LISTING'.
+           03  WS-TITLE-DATE               PIC X(10).
+
+       01  WS-RATE-LN.
+           03  FILLER                      PIC X(20)
+                     VALUE 'INTEREST RATE'.
+           03  WS-RATE-INT-DISP            PIC 9.9(4).
+           03  FILLER                      PIC X(16)
+                     VALUE SPACES.
+           03  FILLER                      PIC X(20)
+                     VALUE 'FINANCE CHG RATE'.
+           03  WS-RATE-FC-DISP             PIC 9.9(4).
+
+       01  WS-INT-DETAIL-LN.
+           03  FILLER                      PIC X(2)    VALUE SPACES.
+           03  WS-ID-CUST-ID               PIC X(5).
+           03  FILLER                      PIC X       VALUE SPACES.
+           03  WS-ID-CUST-NAME             PIC X(20).
+           03  FILLER                      PIC X(5)    VALUE SPACES.
+           03  WS-ID-END-BAL               PIC -ZZ,ZZ9.99.
+           03  FILLER                      PIC X(5)    VALUE SPACES.
+           03  WS-ID-TRANS-TYPE            PIC X(2).
+           03  FILLER                      PIC X(2)    VALUE SPACES.
+           03  WS-ID-AMT                   PIC ZZ,ZZ9.99.
+           03  FILLER                      PIC X(11)   VALUE SPACES.
+
+       01  WS-IS-SUMMARY-LN.
+           03  WS-IS-SUM-LABEL             PIC X(30).
+           03  WS-IS-SUM-VALUE             PIC Z,ZZZ,ZZZ,ZZ9.99.
+           03  FILLER                      PIC X(34)   VALUE SPACES.
+
+       COPY P04-TRANS-REC.
+
+       01  WS-FLAGS.
+           03  WS-EOF-FLAG                 PIC X           VALUE 'N'.
+               88  EOF-END-BAL                              VALUE 'Y'.
+
+       01  WS-MISC-VARS.
+           03  WS-INT-RATE                 PIC 9V9(4)      VALUE ZERO.
+           03  WS-FC-RATE                  PIC 9V9(4)      VALUE ZERO.
+           03  WS-INT-AMT                  PIC 9(5)V99     VALUE ZERO.
+           03  WS-FC-AMT                   PIC 9(5)V99     VALUE ZERO.
+
+       01  WS-IS-COUNTS.
+           03  WS-IS-CUST-COUNT            PIC 9(7)        VALUE ZERO.
+           03  WS-IS-INT-COUNT             PIC 9(7)        VALUE ZERO.
+           03  WS-IS-FC-COUNT              PIC 9(7)        VALUE ZERO.
+           03  WS-IS-TOTAL-INT             PIC 9(9)V99     VALUE ZERO.
+           03  WS-IS-TOTAL-FC              PIC 9(9)V99     VALUE ZERO.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       100-MAIN.
+           OPEN INPUT  END-BAL-IN.
+           OPEN OUTPUT TRANS-OUT.
+           OPEN OUTPUT INT-RPT.
+
+           DISPLAY 'Project 4 - Interest Posting - David Nguyen'.
+           PERFORM 150-READ-INT-PARMS.
+           PERFORM 300-PRINT-TITLE-LN.
+           PERFORM 200-PROCESS-CUST UNTIL EOF-END-BAL.
+           PERFORM 700-PRINT-SUMMARY.
+           DISPLAY 'End of interest run'.
+
+           CLOSE END-BAL-IN
+                 TRANS-OUT
+                 INT-RPT.
+           STOP RUN.
+      *-----------------------------------------------------------------
+      *    OPTIONAL RATE CARD. WHEN IT IS MISSING BOTH RATES DEFAULT TO
+      *    ZERO, SO AN UNCONFIGURED RUN POSTS NOTHING RATHER THAN
+      *    GUESSING AT A RATE.
+      *-----------------------------------------------------------------
+       150-READ-INT-PARMS.
+           OPEN INPUT INT-PARM.
+           READ INT-PARM
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-INT-RATE  TO WS-INT-RATE
+                   MOVE PARM-FC-RATE   TO WS-FC-RATE
+           END-READ.
+           CLOSE INT-PARM.
+      *-----------------------------------------------------------------
+       200-PROCESS-CUST.
+           READ END-BAL-IN
+               AT END
+                   SET EOF-END-BAL TO TRUE
+           END-READ.
+           IF NOT EOF-END-BAL
+               ADD 1 TO WS-IS-CUST-COUNT
+               IF EB-END-BAL > ZERO
+                   PERFORM 400-WRITE-INTEREST-TRANS
+               ELSE
+                   IF EB-END-BAL < ZERO
+                       PERFORM 500-WRITE-FINANCE-CHG-TRANS
+                   END-IF
+               END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+       300-PRINT-TITLE-LN.
+           COPY  SYS-DATE-TIME-MOVE.
+           MOVE  WS-FMTD-DATE          TO   WS-TITLE-DATE.
+           WRITE INT-RPT-REC           FROM WS-TITLE-LN.
+           WRITE INT-RPT-REC           FROM SPACES.
+           MOVE  WS-INT-RATE           TO   WS-RATE-INT-DISP.
+           MOVE  WS-FC-RATE            TO   WS-RATE-FC-DISP.
+           WRITE INT-RPT-REC           FROM WS-RATE-LN.
+           WRITE INT-RPT-REC           FROM SPACES.
+      *-----------------------------------------------------------------
+       400-WRITE-INTEREST-TRANS.
+           COMPUTE WS-INT-AMT ROUNDED = EB-END-BAL * WS-INT-RATE.
+           IF WS-INT-AMT > ZERO
+               MOVE  EB-CUST-ID            TO   TRANS-ID
+               MOVE  WS-SYS-YYYY           TO   TRANS-YR
+               MOVE  WS-SYS-MM             TO   TRANS-MO
+               MOVE  WS-SYS-DD             TO   TRANS-DAY
+               MOVE  'IN'                  TO   TRANS-TYPE
+               MOVE  'INTEREST EARNED'     TO   TRANS-DESC
+               MOVE  WS-INT-AMT            TO   TRANS-AMT
+               WRITE TRANS-OUT-REC         FROM TRANS-REC
+
+               MOVE  EB-CUST-ID            TO   WS-ID-CUST-ID
+               MOVE  EB-CUST-NAME          TO   WS-ID-CUST-NAME
+               MOVE  EB-END-BAL            TO   WS-ID-END-BAL
+               MOVE  'IN'                  TO   WS-ID-TRANS-TYPE
+               MOVE  WS-INT-AMT            TO   WS-ID-AMT
+               WRITE INT-RPT-REC           FROM WS-INT-DETAIL-LN
+
+               ADD   1                     TO   WS-IS-INT-COUNT
+               ADD   WS-INT-AMT            TO   WS-IS-TOTAL-INT
+           END-IF.
+      *-----------------------------------------------------------------
+       500-WRITE-FINANCE-CHG-TRANS.
+           COMPUTE WS-FC-AMT ROUNDED = (-1 * EB-END-BAL) * WS-FC-RATE.
+           IF WS-FC-AMT > ZERO
+               MOVE  EB-CUST-ID            TO   TRANS-ID
+               MOVE  WS-SYS-YYYY           TO   TRANS-YR
+               MOVE  WS-SYS-MM             TO   TRANS-MO
+               MOVE  WS-SYS-DD             TO   TRANS-DAY
+               MOVE  'FC'                  TO   TRANS-TYPE
+               MOVE  'FINANCE CHARGE'      TO   TRANS-DESC
+               MOVE  WS-FC-AMT             TO   TRANS-AMT
+               WRITE TRANS-OUT-REC         FROM TRANS-REC
+
+               MOVE  EB-CUST-ID            TO   WS-ID-CUST-ID
+               MOVE  EB-CUST-NAME          TO   WS-ID-CUST-NAME
+               MOVE  EB-END-BAL            TO   WS-ID-END-BAL
+               MOVE  'FC'                  TO   WS-ID-TRANS-TYPE
+               MOVE  WS-FC-AMT             TO   WS-ID-AMT
+               WRITE INT-RPT-REC           FROM WS-INT-DETAIL-LN
+
+               ADD   1                     TO   WS-IS-FC-COUNT
+               ADD   WS-FC-AMT             TO   WS-IS-TOTAL-FC
+           END-IF.
+      *-----------------------------------------------------------------
+       700-PRINT-SUMMARY.
+           WRITE INT-RPT-REC              FROM SPACES.
+           MOVE 'ACCOUNTS REVIEWED'       TO WS-IS-SUM-LABEL.
+           MOVE WS-IS-CUST-COUNT          TO WS-IS-SUM-VALUE.
+           WRITE INT-RPT-REC              FROM WS-IS-SUMMARY-LN.
+
+           MOVE 'INTEREST TRANSACTIONS POSTED' TO WS-IS-SUM-LABEL.
+           MOVE WS-IS-INT-COUNT           TO WS-IS-SUM-VALUE.
+           WRITE INT-RPT-REC              FROM WS-IS-SUMMARY-LN.
+
+           MOVE 'TOTAL INTEREST POSTED'   TO WS-IS-SUM-LABEL.
+           MOVE WS-IS-TOTAL-INT           TO WS-IS-SUM-VALUE.
+           WRITE INT-RPT-REC              FROM WS-IS-SUMMARY-LN.
+
+           MOVE 'FINANCE CHARGES POSTED'  TO WS-IS-SUM-LABEL.
+           MOVE WS-IS-FC-COUNT            TO WS-IS-SUM-VALUE.
+           WRITE INT-RPT-REC              FROM WS-IS-SUMMARY-LN.
+
+           MOVE 'TOTAL FINANCE CHARGES'   TO WS-IS-SUM-LABEL.
+           MOVE WS-IS-TOTAL-FC            TO WS-IS-SUM-VALUE.
+           WRITE INT-RPT-REC              FROM WS-IS-SUMMARY-LN.
+      *-----------------------------------------------------------------
